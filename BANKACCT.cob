@@ -7,9 +7,37 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CUSTOMER-FILE ASSIGN TO 'CUSTOMERS.DAT'
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-ID
+               FILE STATUS IS FILE-STATUS.
            SELECT TRANSACTION-FILE ASSIGN TO 'TRANSACTIONS.DAT'
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FILE-STATUS.
+           SELECT BATCH-TRANS-FILE ASSIGN TO 'TRANBATCH.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FILE-STATUS.
+           SELECT CLOSEDACCTS-FILE ASSIGN TO 'CLOSEDACCTS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FILE-STATUS.
+           SELECT SORT-WORK ASSIGN TO 'STSORT'.
+           SELECT STATEMENT-FILE ASSIGN TO 'STATEMENT.PRT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FILE-STATUS.
+           SELECT RECONCILE-FILE ASSIGN TO 'RECONCILE.PRT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FILE-STATUS.
+           SELECT RATES-FILE ASSIGN TO 'RATES.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RATE-KEY
+               FILE STATUS IS FILE-STATUS.
+           SELECT GLEXTRACT-FILE ASSIGN TO 'GLEXTRACT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FILE-STATUS.
+           SELECT CUSTOMER-FILE-OLD ASSIGN TO 'CUSTOMERS.DAT.OLD'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -17,8 +45,11 @@
        01 CUSTOMER-RECORD.
            05 ACCT-ID     PIC X(10).
            05 NAME        PIC X(30).
-           05 BALANCE     PIC 9(7)V99.
+           05 BALANCE     PIC S9(7)V99.
            05 ACCT-TYPE   PIC X(1).
+           05 OD-LIMIT    PIC 9(5)V99.
+           05 ACCT-STATUS PIC X(1).
+           05 LAST-INTEREST-DATE PIC X(10).
 
        FD TRANSACTION-FILE.
        01 TRANSACTION-RECORD.
@@ -28,20 +59,83 @@
            05 TRANS-DATE       PIC X(10).
            05 TRANS-TIME       PIC X(8).
 
+       FD BATCH-TRANS-FILE.
+       01 BATCH-TRANS-RECORD.
+           05 BATCH-ACCT-ID    PIC X(10).
+           05 BATCH-TRANS-TYPE PIC X(1).
+           05 BATCH-AMOUNT     PIC 9(7)V99.
+
+       FD CLOSEDACCTS-FILE.
+       01 CLOSED-ACCT-RECORD.
+           05 CLOSED-ACCT-ID     PIC X(10).
+           05 CLOSED-NAME        PIC X(30).
+           05 CLOSED-BALANCE     PIC S9(7)V99.
+           05 CLOSED-TYPE        PIC X(1).
+           05 CLOSED-OD-LIMIT    PIC 9(5)V99.
+           05 CLOSED-DATE        PIC X(10).
+
+       SD SORT-WORK.
+       01 SORT-REC.
+           05 SORT-ACCT-ID     PIC X(10).
+           05 SORT-TRANS-TYPE  PIC X(1).
+           05 SORT-AMOUNT      PIC 9(7)V99.
+           05 SORT-DATE        PIC X(10).
+           05 SORT-TIME        PIC X(8).
+
+       FD STATEMENT-FILE.
+       01 STATEMENT-REC PIC X(80).
+
+       FD RECONCILE-FILE.
+       01 RECONCILE-REC PIC X(80).
+
+       FD RATES-FILE.
+       01 RATE-RECORD.
+           05 RATE-KEY.
+               10 RATE-TYPE     PIC X(1).
+               10 RATE-TIER-MIN PIC 9(7)V99.
+           05 RATE-PCT          PIC 9V9999.
+
+       FD GLEXTRACT-FILE.
+       01 GLEXTRACT-REC.
+           05 GL-LINE-TYPE  PIC X(1).
+           05 GL-RUN-DATE   PIC X(10).
+           05 GL-TRANS-TYPE PIC X(1).
+           05 GL-REC-COUNT  PIC 9(5).
+           05 GL-REC-AMOUNT PIC 9(9)V99.
+
+       FD CUSTOMER-FILE-OLD.
+       01 CUSTOMER-RECORD-OLD.
+           05 OLD-ACCT-ID     PIC X(10).
+           05 OLD-NAME        PIC X(30).
+           05 OLD-BALANCE     PIC S9(7)V99.
+           05 OLD-ACCT-TYPE   PIC X(1).
+           05 OLD-OD-LIMIT    PIC 9(5)V99.
+           05 OLD-ACCT-STATUS PIC X(1).
+           05 OLD-LAST-INTEREST-DATE PIC X(10).
+
        WORKING-STORAGE SECTION.
-       01 CHOICE           PIC 9.
+       01 CHOICE           PIC 99.
        01 WS-DONE          PIC X VALUE 'N'.
        01 FILE-STATUS      PIC XX.
+       01 WS-CMD-PARM      PIC X(20).
+       01 WS-BATCH-COUNT   PIC 9(5) VALUE 0.
+       01 WS-CONVERT-COUNT PIC 9(5) VALUE 0.
 
        01 WS-ACCT-ID       PIC X(10).
        01 WS-NAME          PIC X(30).
-       01 WS-BALANCE       PIC 9(7)V99.
+       01 WS-BALANCE       PIC S9(7)V99.
        01 WS-TYPE          PIC X(1).
-       
+       01 WS-OD-LIMIT      PIC 9(5)V99.
+
        01 WS-SEARCH-ID     PIC X(10).
        01 WS-AMOUNT        PIC 9(7)V99.
        01 WS-FOUND         PIC X VALUE 'N'.
-       01 WS-NEW-BALANCE   PIC 9(7)V99.
+       01 WS-NEW-BALANCE   PIC S9(7)V99.
+       01 WS-AVAILABLE     PIC S9(7)V99.
+       01 WS-CONFIRM       PIC X(1).
+       01 WS-PAYOUT-AMT    PIC S9(7)V99.
+       01 WS-ACCT-CLOSED   PIC X(1) VALUE 'N'.
+       01 WS-BALANCE-DISP-ED PIC -9(7).99.
        
        01 WS-CURRENT-DATE.
            05 WS-YEAR      PIC 9999.
@@ -55,44 +149,121 @@
        01 WS-TIME-STRING   PIC X(8).
        01 WS-STMT-COUNT    PIC 99 VALUE 0.
 
+       01 WS-STMT-ACCT-NAME     PIC X(30).
+       01 WS-STMT-FROM-DATE     PIC X(10).
+       01 WS-STMT-TO-DATE       PIC X(10).
+       01 WS-OPENING-BALANCE    PIC S9(7)V99.
+       01 WS-RUNNING-BALANCE    PIC S9(7)V99.
+       01 WS-CLOSING-BALANCE    PIC S9(7)V99.
+       01 WS-STMT-FIRST-IN-RANGE PIC X(1).
+       01 WS-STMT-HAS-ANY       PIC X(1).
+       01 WS-STMT-SIGNED-AMT    PIC S9(7)V99.
+       01 WS-STMT-TYPE-DESC     PIC X(4).
+       01 WS-STMT-AMT-ED        PIC -9(7).99.
+       01 WS-STMT-BAL-ED        PIC -9(7).99.
+       01 WS-SORT-DONE          PIC X(1).
+
+       01 WS-EXPECTED-BALANCE   PIC S9(7)V99.
+       01 WS-RECON-TOTAL-COUNT  PIC 9(5) VALUE 0.
+       01 WS-RECON-EXCEPT-COUNT PIC 9(5) VALUE 0.
+       01 WS-RECON-BAL-ED       PIC -9(7).99.
+       01 WS-RECON-EXP-ED       PIC -9(7).99.
+       01 WS-RECON-DIFF-ED      PIC -9(7).99.
+
+       01 WS-RATE-SEARCH-TYPE   PIC X(1).
+       01 WS-RATE-PCT           PIC 9V9999.
+       01 WS-RATE-DONE          PIC X(1).
+       01 WS-RATE-TYPE-FOUND    PIC X(1).
+       01 WS-RATE-MAINT-CHOICE  PIC 9.
+       01 WS-RATE-MAINT-DONE    PIC X(1) VALUE 'N'.
+       01 WS-RATE-TYPE-IN       PIC X(1).
+       01 WS-RATE-TIER-IN       PIC 9(7)V99.
+       01 WS-RATE-PCT-IN        PIC 9V9999.
+
+       01 WS-MIN-BALANCE-REQ    PIC 9(7)V99.
+       01 WS-SVC-CHARGE-AMT     PIC 9(7)V99.
+
+       01 WS-INTEREST-RUN-DATE  PIC X(10).
+
+       01 WS-GL-RUN-DATE    PIC X(10).
+       01 WS-GL-TOTAL-COUNT PIC 9(5) VALUE 0.
+       01 WS-GL-DEP-COUNT   PIC 9(5) VALUE 0.
+       01 WS-GL-DEP-AMT     PIC 9(9)V99 VALUE 0.
+       01 WS-GL-WD-COUNT    PIC 9(5) VALUE 0.
+       01 WS-GL-WD-AMT      PIC 9(9)V99 VALUE 0.
+       01 WS-GL-INT-COUNT   PIC 9(5) VALUE 0.
+       01 WS-GL-INT-AMT     PIC 9(9)V99 VALUE 0.
+       01 WS-GL-FEE-COUNT   PIC 9(5) VALUE 0.
+       01 WS-GL-FEE-AMT     PIC 9(9)V99 VALUE 0.
+
        PROCEDURE DIVISION.
        MAIN-PARA.
            DISPLAY "=============================================="
            DISPLAY "üè¶ COBOL BANKING SYSTEM"
            DISPLAY "=============================================="
-           PERFORM UNTIL WS-DONE = 'Y'
-               DISPLAY " "
-               DISPLAY "üìã MAIN MENU:"
-               DISPLAY "  1. Create New Account"
-               DISPLAY "  2. View All Accounts"
-               DISPLAY "  3. Deposit Money"
-               DISPLAY "  4. Withdraw Money"
-               DISPLAY "  5. Mini Statement"
-               DISPLAY "  6. Apply Interest (Savings)"
-               DISPLAY "  7. Exit System"
-               DISPLAY " "
-               DISPLAY "Enter your choice (1-7): " WITH NO ADVANCING
-               ACCEPT CHOICE
-               EVALUATE CHOICE
-                   WHEN 1
-                       PERFORM CREATE-ACCOUNT
-                   WHEN 2
-                       PERFORM VIEW-ACCOUNTS
-                   WHEN 3
-                       PERFORM DEPOSIT-MONEY
-                   WHEN 4
-                       PERFORM WITHDRAW-MONEY
-                   WHEN 5
-                       PERFORM MINI-STATEMENT
-                   WHEN 6
-                       PERFORM APPLY-INTEREST
-                   WHEN 7
-                       DISPLAY "üëã Thank you for using COBOL Banking System!"
-                       MOVE 'Y' TO WS-DONE
-                   WHEN OTHER
-                       DISPLAY "‚ùå Invalid option. Please enter 1-7."
-               END-EVALUATE
-           END-PERFORM
+
+           MOVE SPACES TO WS-CMD-PARM
+           ACCEPT WS-CMD-PARM FROM COMMAND-LINE
+
+           IF WS-CMD-PARM(1:5) = 'BATCH'
+               PERFORM BATCH-POST-TRANSACTIONS
+           ELSE IF WS-CMD-PARM(1:7) = 'CONVERT'
+               PERFORM CONVERT-CUSTOMER-FILE
+           ELSE
+               PERFORM UNTIL WS-DONE = 'Y'
+                   DISPLAY " "
+                   DISPLAY "üìã MAIN MENU:"
+                   DISPLAY "  1. Create New Account"
+                   DISPLAY "  2. View All Accounts"
+                   DISPLAY "  3. Deposit Money"
+                   DISPLAY "  4. Withdraw Money"
+                   DISPLAY "  5. Mini Statement"
+                   DISPLAY "  6. Apply Interest (Savings)"
+                   DISPLAY "  7. Close Account"
+                   DISPLAY "  8. Full Account Statement"
+                   DISPLAY "  9. Balance Reconciliation Report"
+                   DISPLAY " 10. Maintain Interest Rates"
+                   DISPLAY " 11. Apply Monthly Service Charge"
+                   DISPLAY " 12. Generate Daily GL Extract"
+                   DISPLAY " 13. Exit System"
+                   DISPLAY " "
+                   DISPLAY "Enter your choice (1-13): " WITH NO ADVANCING
+                   ACCEPT CHOICE
+                   EVALUATE CHOICE
+                       WHEN 1
+                           PERFORM CREATE-ACCOUNT
+                       WHEN 2
+                           PERFORM VIEW-ACCOUNTS
+                       WHEN 3
+                           PERFORM DEPOSIT-MONEY
+                       WHEN 4
+                           PERFORM WITHDRAW-MONEY
+                       WHEN 5
+                           PERFORM MINI-STATEMENT
+                       WHEN 6
+                           PERFORM APPLY-INTEREST
+                       WHEN 7
+                           PERFORM CLOSE-ACCOUNT
+                       WHEN 8
+                           PERFORM ACCOUNT-STATEMENT
+                       WHEN 9
+                           PERFORM BALANCE-RECONCILIATION
+                       WHEN 10
+                           PERFORM MAINTAIN-INTEREST-RATES
+                       WHEN 11
+                           PERFORM APPLY-SERVICE-CHARGE
+                       WHEN 12
+                           PERFORM GL-SUMMARY-EXTRACT
+                       WHEN 13
+                           DISPLAY "üëã Thank you for using COBOL Banking System!"
+                           MOVE 'Y' TO WS-DONE
+                       WHEN OTHER
+                           DISPLAY "‚ùå Invalid option. Please enter 1-13."
+                   END-EVALUATE
+               END-PERFORM
+           END-IF
+           END-IF
+
            STOP RUN.
 
        CREATE-ACCOUNT.
@@ -109,18 +280,27 @@
            DISPLAY "Enter Initial Balance: $" WITH NO ADVANCING
            ACCEPT WS-BALANCE
            
-           DISPLAY "Enter Account Type (S=Savings, C=Checking): " 
+           DISPLAY "Enter Account Type (S=Savings, C=Checking): "
                WITH NO ADVANCING
            ACCEPT WS-TYPE
 
+           MOVE 0 TO WS-OD-LIMIT
+           IF WS-TYPE = 'C'
+               DISPLAY "Enter Overdraft Limit: $" WITH NO ADVANCING
+               ACCEPT WS-OD-LIMIT
+           END-IF
+
            PERFORM WRITE-CUSTOMER-RECORD
-           
+
            DISPLAY " "
            DISPLAY "‚úÖ Account created successfully!"
            DISPLAY "   Account ID: " WS-ACCT-ID
            DISPLAY "   Name: " WS-NAME
            DISPLAY "   Balance: $" WS-BALANCE
-           DISPLAY "   Type: " WS-TYPE.
+           DISPLAY "   Type: " WS-TYPE
+           IF WS-TYPE = 'C'
+               DISPLAY "   Overdraft Limit: $" WS-OD-LIMIT
+           END-IF.
 
        VIEW-ACCOUNTS.
            DISPLAY " "
@@ -128,26 +308,30 @@
            DISPLAY "========================"
            
            OPEN INPUT CUSTOMER-FILE
-           
+
            IF FILE-STATUS NOT = "00"
                DISPLAY "‚ùå Error opening customer file: " FILE-STATUS
                DISPLAY "   No accounts found or file cannot be read."
            ELSE
                DISPLAY "Account ID | Customer Name              | Balance    | Type"
                DISPLAY "-----------|----------------------------|------------|-----"
-               
+
                PERFORM UNTIL FILE-STATUS = "10"
-                   READ CUSTOMER-FILE
+                   READ CUSTOMER-FILE NEXT RECORD
                    IF FILE-STATUS = "00"
-                       DISPLAY ACCT-ID " | " NAME " | $" BALANCE " | " ACCT-TYPE
+                       IF ACCT-STATUS NOT = 'X'
+                           MOVE BALANCE TO WS-BALANCE-DISP-ED
+                           DISPLAY ACCT-ID " | " NAME " | $" WS-BALANCE-DISP-ED
+                               " | " ACCT-TYPE
+                       END-IF
                    END-IF
                END-PERFORM
-               
+
                IF FILE-STATUS NOT = "10" AND FILE-STATUS NOT = "00"
                    DISPLAY "‚ùå Error reading customer file: " FILE-STATUS
                END-IF
            END-IF
-           
+
            CLOSE CUSTOMER-FILE.
 
        DEPOSIT-MONEY.
@@ -168,10 +352,15 @@
                DISPLAY "‚úÖ Deposit successful!"
                DISPLAY "   Account ID: " WS-SEARCH-ID
                DISPLAY "   Amount deposited: $" WS-AMOUNT
-               DISPLAY "   New balance: $" WS-NEW-BALANCE
+               MOVE WS-NEW-BALANCE TO WS-BALANCE-DISP-ED
+               DISPLAY "   New balance: $" WS-BALANCE-DISP-ED
            ELSE
                DISPLAY " "
-               DISPLAY "‚ùå Account not found: " WS-SEARCH-ID
+               IF WS-ACCT-CLOSED = 'Y'
+                   DISPLAY "‚ùå Account is closed: " WS-SEARCH-ID
+               ELSE
+                   DISPLAY "‚ùå Account not found: " WS-SEARCH-ID
+               END-IF
            END-IF.
 
        WITHDRAW-MONEY.
@@ -192,71 +381,92 @@
                DISPLAY "‚úÖ Withdrawal successful!"
                DISPLAY "   Account ID: " WS-SEARCH-ID
                DISPLAY "   Amount withdrawn: $" WS-AMOUNT
-               DISPLAY "   New balance: $" WS-NEW-BALANCE
+               MOVE WS-NEW-BALANCE TO WS-BALANCE-DISP-ED
+               DISPLAY "   New balance: $" WS-BALANCE-DISP-ED
            ELSE
                DISPLAY " "
-               DISPLAY "‚ùå Account not found: " WS-SEARCH-ID
+               IF WS-ACCT-CLOSED = 'Y'
+                   DISPLAY "‚ùå Account is closed: " WS-SEARCH-ID
+               ELSE
+                   DISPLAY "‚ùå Account not found: " WS-SEARCH-ID
+               END-IF
            END-IF.
 
        UPDATE-BALANCE-ADD.
            MOVE 'N' TO WS-FOUND
+           MOVE 'N' TO WS-ACCT-CLOSED
            OPEN I-O CUSTOMER-FILE
-           
+
            IF FILE-STATUS NOT = "00"
                DISPLAY "‚ùå Error opening customer file: " FILE-STATUS
            ELSE
-               PERFORM UNTIL FILE-STATUS = "10"
-                   READ CUSTOMER-FILE
-                   IF FILE-STATUS = "00"
-                       IF ACCT-ID = WS-SEARCH-ID
+               MOVE WS-SEARCH-ID TO ACCT-ID
+               READ CUSTOMER-FILE
+                   INVALID KEY
+                       MOVE 'N' TO WS-FOUND
+                   NOT INVALID KEY
+                       IF ACCT-STATUS = 'X'
+                           MOVE 'Y' TO WS-ACCT-CLOSED
+                           MOVE 'N' TO WS-FOUND
+                       ELSE
                            ADD WS-AMOUNT TO BALANCE
                            MOVE BALANCE TO WS-NEW-BALANCE
                            REWRITE CUSTOMER-RECORD
                            MOVE 'Y' TO WS-FOUND
                            PERFORM LOG-TRANSACTION-DEPOSIT
-                           MOVE "10" TO FILE-STATUS
                        END-IF
-                   END-IF
-               END-PERFORM
+               END-READ
            END-IF
-           
+
            CLOSE CUSTOMER-FILE.
 
        UPDATE-BALANCE-SUBTRACT.
            MOVE 'N' TO WS-FOUND
+           MOVE 'N' TO WS-ACCT-CLOSED
            OPEN I-O CUSTOMER-FILE
-           
+
            IF FILE-STATUS NOT = "00"
                DISPLAY "‚ùå Error opening customer file: " FILE-STATUS
            ELSE
-               PERFORM UNTIL FILE-STATUS = "10"
-                   READ CUSTOMER-FILE
-                   IF FILE-STATUS = "00"
-                       IF ACCT-ID = WS-SEARCH-ID
-                           IF BALANCE >= WS-AMOUNT
-                               SUBTRACT WS-AMOUNT FROM BALANCE
-                               MOVE BALANCE TO WS-NEW-BALANCE
-                               REWRITE CUSTOMER-RECORD
-                               MOVE 'Y' TO WS-FOUND
-                               PERFORM LOG-TRANSACTION-WITHDRAW
-                           ELSE
-                               DISPLAY " "
-                               DISPLAY "‚ùå Insufficient funds!"
-                               DISPLAY "   Current balance: $" BALANCE
-                               DISPLAY "   Requested amount: $" WS-AMOUNT
-                               MOVE 'N' TO WS-FOUND
+               MOVE WS-SEARCH-ID TO ACCT-ID
+               READ CUSTOMER-FILE
+                   INVALID KEY
+                       MOVE 'N' TO WS-FOUND
+                   NOT INVALID KEY
+                     IF ACCT-STATUS = 'X'
+                       MOVE 'Y' TO WS-ACCT-CLOSED
+                       MOVE 'N' TO WS-FOUND
+                     ELSE
+                       COMPUTE WS-AVAILABLE = BALANCE + OD-LIMIT
+                       IF WS-AVAILABLE >= WS-AMOUNT
+                           SUBTRACT WS-AMOUNT FROM BALANCE
+                           MOVE BALANCE TO WS-NEW-BALANCE
+                           REWRITE CUSTOMER-RECORD
+                           MOVE 'Y' TO WS-FOUND
+                           PERFORM LOG-TRANSACTION-WITHDRAW
+                       ELSE
+                           DISPLAY " "
+                           DISPLAY "‚ùå Insufficient funds!"
+                           MOVE BALANCE TO WS-BALANCE-DISP-ED
+                           DISPLAY "   Current balance: $" WS-BALANCE-DISP-ED
+                           IF ACCT-TYPE = 'C'
+                               DISPLAY "   Overdraft limit: $" OD-LIMIT
                            END-IF
-                           MOVE "10" TO FILE-STATUS
+                           DISPLAY "   Requested amount: $" WS-AMOUNT
+                           MOVE 'N' TO WS-FOUND
                        END-IF
-                   END-IF
-               END-PERFORM
+                     END-IF
+               END-READ
            END-IF
-           
+
            CLOSE CUSTOMER-FILE.
 
        WRITE-CUSTOMER-RECORD.
-           OPEN EXTEND CUSTOMER-FILE
-           
+           OPEN I-O CUSTOMER-FILE
+           IF FILE-STATUS = "35"
+               OPEN OUTPUT CUSTOMER-FILE
+           END-IF
+
            IF FILE-STATUS NOT = "00"
                DISPLAY "‚ùå Error opening customer file: " FILE-STATUS
            ELSE
@@ -264,15 +474,214 @@
                MOVE WS-NAME TO NAME
                MOVE WS-BALANCE TO BALANCE
                MOVE WS-TYPE TO ACCT-TYPE
+               MOVE WS-OD-LIMIT TO OD-LIMIT
+               MOVE 'A' TO ACCT-STATUS
+               MOVE SPACES TO LAST-INTEREST-DATE
                WRITE CUSTOMER-RECORD
-               
-               IF FILE-STATUS NOT = "00"
-                   DISPLAY "‚ùå Error writing to customer file: " FILE-STATUS
+                   INVALID KEY
+                       DISPLAY "‚ùå Account ID already exists: " WS-ACCT-ID
+               END-WRITE
+
+               IF FILE-STATUS = "00"
+                   MOVE WS-ACCT-ID TO WS-SEARCH-ID
+                   MOVE WS-BALANCE TO WS-AMOUNT
+                   PERFORM LOG-TRANSACTION-OPEN
+               ELSE
+                   IF FILE-STATUS NOT = "22"
+                       DISPLAY "‚ùå Error writing to customer file: " FILE-STATUS
+                   END-IF
                END-IF
            END-IF
-           
+
            CLOSE CUSTOMER-FILE.
 
+       CLOSE-ACCOUNT.
+           DISPLAY " "
+           DISPLAY "üîí CLOSE ACCOUNT"
+           DISPLAY "==============="
+
+           DISPLAY "Enter Account ID: " WITH NO ADVANCING
+           ACCEPT WS-SEARCH-ID
+
+           MOVE 'N' TO WS-FOUND
+           OPEN I-O CUSTOMER-FILE
+
+           IF FILE-STATUS NOT = "00"
+               DISPLAY "‚ùå Error opening customer file: " FILE-STATUS
+           ELSE
+               MOVE WS-SEARCH-ID TO ACCT-ID
+               READ CUSTOMER-FILE
+                   INVALID KEY
+                       DISPLAY " "
+                       DISPLAY "‚ùå Account not found: " WS-SEARCH-ID
+                   NOT INVALID KEY
+                       IF ACCT-STATUS = 'X'
+                           DISPLAY " "
+                           DISPLAY "‚ùå Account is already closed: " WS-SEARCH-ID
+                       ELSE
+                           MOVE 'Y' TO WS-CONFIRM
+                           IF BALANCE > 0
+                               DISPLAY " "
+                               MOVE BALANCE TO WS-BALANCE-DISP-ED
+                               DISPLAY "Account balance is $" WS-BALANCE-DISP-ED
+                               DISPLAY "Pay out remaining balance and close account? (Y/N): "
+                                   WITH NO ADVANCING
+                               ACCEPT WS-CONFIRM
+                           END-IF
+
+                           IF BALANCE < 0
+                               DISPLAY " "
+                               DISPLAY "‚ùå Cannot close an overdrawn account."
+                               DISPLAY "   Bring the balance to zero first."
+                               MOVE 'N' TO WS-CONFIRM
+                           END-IF
+
+                           IF WS-CONFIRM = 'Y'
+                               IF BALANCE > 0
+                                   MOVE BALANCE TO WS-PAYOUT-AMT
+                                   SUBTRACT WS-PAYOUT-AMT FROM BALANCE
+                                   MOVE WS-PAYOUT-AMT TO WS-AMOUNT
+                                   PERFORM LOG-TRANSACTION-WITHDRAW
+                               END-IF
+
+                               PERFORM GET-CURRENT-DATETIME
+
+                               MOVE ACCT-ID TO CLOSED-ACCT-ID
+                               MOVE NAME TO CLOSED-NAME
+                               MOVE BALANCE TO CLOSED-BALANCE
+                               MOVE ACCT-TYPE TO CLOSED-TYPE
+                               MOVE OD-LIMIT TO CLOSED-OD-LIMIT
+                               MOVE WS-DATE-STRING TO CLOSED-DATE
+
+                               OPEN EXTEND CLOSEDACCTS-FILE
+
+                               IF FILE-STATUS NOT = "00"
+                                   DISPLAY " "
+                                   DISPLAY "‚ùå Error opening CLOSEDACCTS.DAT: "
+                                       FILE-STATUS
+                                   DISPLAY "   Account closure aborted."
+                               ELSE
+                                   WRITE CLOSED-ACCT-RECORD
+                                   IF FILE-STATUS NOT = "00"
+                                       DISPLAY " "
+                                       DISPLAY "‚ùå Error archiving to CLOSEDACCTS.DAT: "
+                                           FILE-STATUS
+                                       DISPLAY "   Account closure aborted."
+                                       CLOSE CLOSEDACCTS-FILE
+                                   ELSE
+                                       CLOSE CLOSEDACCTS-FILE
+
+                                       MOVE 'X' TO ACCT-STATUS
+                                       REWRITE CUSTOMER-RECORD
+                                       MOVE 'Y' TO WS-FOUND
+
+                                       DISPLAY " "
+                                       DISPLAY "‚úÖ Account closed: " WS-SEARCH-ID
+                                   END-IF
+                               END-IF
+                           ELSE
+                               DISPLAY " "
+                               DISPLAY "Account closure cancelled."
+                           END-IF
+                       END-IF
+               END-READ
+           END-IF
+
+           CLOSE CUSTOMER-FILE.
+
+       BATCH-POST-TRANSACTIONS.
+           DISPLAY " "
+           DISPLAY "üóÇ BATCH TRANSACTION POSTING"
+           DISPLAY "=========================="
+
+           MOVE 0 TO WS-BATCH-COUNT
+           OPEN INPUT BATCH-TRANS-FILE
+
+           IF FILE-STATUS NOT = "00"
+               DISPLAY "‚ùå Error opening batch transaction file: " FILE-STATUS
+           ELSE
+               PERFORM UNTIL FILE-STATUS = "10"
+                   READ BATCH-TRANS-FILE
+                   IF FILE-STATUS = "00"
+                       MOVE BATCH-ACCT-ID TO WS-SEARCH-ID
+                       MOVE BATCH-AMOUNT TO WS-AMOUNT
+                       EVALUATE BATCH-TRANS-TYPE
+                           WHEN 'D'
+                               PERFORM UPDATE-BALANCE-ADD
+                           WHEN 'W'
+                               PERFORM UPDATE-BALANCE-SUBTRACT
+                           WHEN OTHER
+                               DISPLAY "‚ùå Unknown transaction type '" BATCH-TRANS-TYPE
+                                   "' for account " BATCH-ACCT-ID
+                               MOVE 'N' TO WS-FOUND
+                       END-EVALUATE
+
+                       ADD 1 TO WS-BATCH-COUNT
+
+                       IF WS-FOUND = 'Y'
+                           DISPLAY "‚úÖ Posted " BATCH-TRANS-TYPE " $" WS-AMOUNT
+                               " to " BATCH-ACCT-ID
+                       ELSE
+                           DISPLAY "‚ùå Failed to post " BATCH-TRANS-TYPE " $" WS-AMOUNT
+                               " to " BATCH-ACCT-ID
+                       END-IF
+                   END-IF
+               END-PERFORM
+
+               DISPLAY " "
+               DISPLAY "‚úÖ Batch posting complete. " WS-BATCH-COUNT
+                   " transaction(s) processed."
+           END-IF
+
+           CLOSE BATCH-TRANS-FILE.
+
+       CONVERT-CUSTOMER-FILE.
+           DISPLAY " "
+           DISPLAY "üîÑ ONE-TIME CUSTOMER FILE CONVERSION"
+           DISPLAY "====================================="
+           DISPLAY "Reading legacy flat CUSTOMERS.DAT.OLD and rebuilding"
+           DISPLAY "the indexed CUSTOMERS.DAT from it."
+
+           MOVE 0 TO WS-CONVERT-COUNT
+           OPEN INPUT CUSTOMER-FILE-OLD
+
+           IF FILE-STATUS NOT = "00"
+               DISPLAY "‚ùå Error opening CUSTOMERS.DAT.OLD: " FILE-STATUS
+           ELSE
+               OPEN OUTPUT CUSTOMER-FILE
+               IF FILE-STATUS NOT = "00"
+                   DISPLAY "‚ùå Error opening indexed CUSTOMERS.DAT: " FILE-STATUS
+                   CLOSE CUSTOMER-FILE-OLD
+               ELSE
+                   PERFORM UNTIL FILE-STATUS = "10"
+                       READ CUSTOMER-FILE-OLD
+                       IF FILE-STATUS = "00"
+                           MOVE OLD-ACCT-ID TO ACCT-ID
+                           MOVE OLD-NAME TO NAME
+                           MOVE OLD-BALANCE TO BALANCE
+                           MOVE OLD-ACCT-TYPE TO ACCT-TYPE
+                           MOVE OLD-OD-LIMIT TO OD-LIMIT
+                           MOVE OLD-ACCT-STATUS TO ACCT-STATUS
+                           MOVE OLD-LAST-INTEREST-DATE TO LAST-INTEREST-DATE
+                           WRITE CUSTOMER-RECORD
+                               INVALID KEY
+                                   DISPLAY "‚ùå Duplicate account id, skipped: "
+                                       OLD-ACCT-ID
+                               NOT INVALID KEY
+                                   ADD 1 TO WS-CONVERT-COUNT
+                           END-WRITE
+                       END-IF
+                   END-PERFORM
+
+                   DISPLAY " "
+                   DISPLAY "‚úÖ Conversion complete. " WS-CONVERT-COUNT
+                       " account(s) migrated to the indexed file."
+
+                   CLOSE CUSTOMER-FILE
+                   CLOSE CUSTOMER-FILE-OLD
+               END-IF
+           END-IF.
+
        MINI-STATEMENT.
            DISPLAY " "
            DISPLAY "üìä MINI STATEMENT"
@@ -297,11 +706,22 @@
                    IF FILE-STATUS = "00"
                        IF TRANS-ACCT-ID = WS-SEARCH-ID
                            ADD 1 TO WS-STMT-COUNT
-                           IF TRANS-TYPE = 'D'
-                               DISPLAY TRANS-DATE " | " TRANS-TIME " | DEP  | $" TRANS-AMOUNT
-                           ELSE
-                               DISPLAY TRANS-DATE " | " TRANS-TIME " | WTH  | $" TRANS-AMOUNT
-                           END-IF
+                           EVALUATE TRANS-TYPE
+                               WHEN 'D'
+                                   MOVE "DEP " TO WS-STMT-TYPE-DESC
+                               WHEN 'W'
+                                   MOVE "WTH " TO WS-STMT-TYPE-DESC
+                               WHEN 'I'
+                                   MOVE "INT " TO WS-STMT-TYPE-DESC
+                               WHEN 'O'
+                                   MOVE "OPEN" TO WS-STMT-TYPE-DESC
+                               WHEN 'F'
+                                   MOVE "FEE " TO WS-STMT-TYPE-DESC
+                               WHEN OTHER
+                                   MOVE "????" TO WS-STMT-TYPE-DESC
+                           END-EVALUATE
+                           DISPLAY TRANS-DATE " | " TRANS-TIME " | "
+                               WS-STMT-TYPE-DESC " | $" TRANS-AMOUNT
                        END-IF
                    END-IF
                END-PERFORM
@@ -313,39 +733,647 @@
            
            CLOSE TRANSACTION-FILE.
 
+       ACCOUNT-STATEMENT.
+           DISPLAY " "
+           DISPLAY "üìä FULL ACCOUNT STATEMENT"
+           DISPLAY "======================="
+
+           DISPLAY "Enter Account ID: " WITH NO ADVANCING
+           ACCEPT WS-SEARCH-ID
+
+           DISPLAY "Enter From Date (YYYY/MM/DD): " WITH NO ADVANCING
+           ACCEPT WS-STMT-FROM-DATE
+
+           DISPLAY "Enter To Date (YYYY/MM/DD): " WITH NO ADVANCING
+           ACCEPT WS-STMT-TO-DATE
+
+           MOVE SPACES TO WS-STMT-ACCT-NAME
+           OPEN INPUT CUSTOMER-FILE
+           IF FILE-STATUS = "00"
+               MOVE WS-SEARCH-ID TO ACCT-ID
+               READ CUSTOMER-FILE
+                   NOT INVALID KEY
+                       MOVE NAME TO WS-STMT-ACCT-NAME
+               END-READ
+               CLOSE CUSTOMER-FILE
+           END-IF
+
+           MOVE 0 TO WS-RUNNING-BALANCE
+           MOVE 0 TO WS-OPENING-BALANCE
+           MOVE 0 TO WS-CLOSING-BALANCE
+           MOVE 'Y' TO WS-STMT-FIRST-IN-RANGE
+           MOVE 'N' TO WS-STMT-HAS-ANY
+
+           OPEN OUTPUT STATEMENT-FILE
+
+           IF FILE-STATUS NOT = "00"
+               DISPLAY "‚ùå Error opening STATEMENT.PRT: " FILE-STATUS
+           ELSE
+               PERFORM WRITE-STATEMENT-HEADER
+
+               SORT SORT-WORK ON ASCENDING KEY SORT-DATE SORT-TIME
+                   INPUT PROCEDURE IS FILTER-STATEMENT-TRANS
+                   OUTPUT PROCEDURE IS PRINT-STATEMENT-LINES
+
+               PERFORM WRITE-STATEMENT-FOOTER
+
+               CLOSE STATEMENT-FILE
+
+               DISPLAY " "
+               DISPLAY "‚úÖ Statement written to STATEMENT.PRT"
+           END-IF.
+
+       FILTER-STATEMENT-TRANS.
+           OPEN INPUT TRANSACTION-FILE
+
+           IF FILE-STATUS = "00"
+               PERFORM UNTIL FILE-STATUS = "10"
+                   READ TRANSACTION-FILE
+                   IF FILE-STATUS = "00"
+                       IF TRANS-ACCT-ID = WS-SEARCH-ID
+                           MOVE TRANS-ACCT-ID TO SORT-ACCT-ID
+                           MOVE TRANS-TYPE TO SORT-TRANS-TYPE
+                           MOVE TRANS-AMOUNT TO SORT-AMOUNT
+                           MOVE TRANS-DATE TO SORT-DATE
+                           MOVE TRANS-TIME TO SORT-TIME
+                           RELEASE SORT-REC
+                       END-IF
+                   END-IF
+               END-PERFORM
+
+               CLOSE TRANSACTION-FILE
+           ELSE
+               DISPLAY "‚ùå No transaction history found."
+           END-IF.
+
+       PRINT-STATEMENT-LINES.
+           MOVE 'N' TO WS-SORT-DONE
+
+           PERFORM UNTIL WS-SORT-DONE = 'Y'
+               RETURN SORT-WORK RECORD
+                   AT END
+                       MOVE 'Y' TO WS-SORT-DONE
+                   NOT AT END
+                       EVALUATE SORT-TRANS-TYPE
+                           WHEN 'W'
+                               COMPUTE WS-STMT-SIGNED-AMT = SORT-AMOUNT * -1
+                           WHEN 'F'
+                               COMPUTE WS-STMT-SIGNED-AMT = SORT-AMOUNT * -1
+                           WHEN OTHER
+                               COMPUTE WS-STMT-SIGNED-AMT = SORT-AMOUNT
+                       END-EVALUATE
+
+                       IF SORT-DATE >= WS-STMT-FROM-DATE
+                           AND SORT-DATE <= WS-STMT-TO-DATE
+                           IF WS-STMT-FIRST-IN-RANGE = 'Y'
+                               MOVE WS-RUNNING-BALANCE TO WS-OPENING-BALANCE
+                               MOVE 'N' TO WS-STMT-FIRST-IN-RANGE
+                           END-IF
+                           ADD WS-STMT-SIGNED-AMT TO WS-RUNNING-BALANCE
+                           MOVE 'Y' TO WS-STMT-HAS-ANY
+                           PERFORM WRITE-STATEMENT-DETAIL-LINE
+                       ELSE
+                           IF SORT-DATE < WS-STMT-FROM-DATE
+                               ADD WS-STMT-SIGNED-AMT TO WS-RUNNING-BALANCE
+                           END-IF
+                       END-IF
+               END-RETURN
+           END-PERFORM
+
+           MOVE WS-RUNNING-BALANCE TO WS-CLOSING-BALANCE
+           IF WS-STMT-FIRST-IN-RANGE = 'Y'
+               MOVE WS-RUNNING-BALANCE TO WS-OPENING-BALANCE
+           END-IF.
+
+       WRITE-STATEMENT-HEADER.
+           MOVE SPACES TO STATEMENT-REC
+           STRING "ACCOUNT STATEMENT - " WS-SEARCH-ID " " WS-STMT-ACCT-NAME
+               DELIMITED BY SIZE INTO STATEMENT-REC
+           WRITE STATEMENT-REC
+
+           MOVE SPACES TO STATEMENT-REC
+           STRING "Period: " WS-STMT-FROM-DATE " to " WS-STMT-TO-DATE
+               DELIMITED BY SIZE INTO STATEMENT-REC
+           WRITE STATEMENT-REC
+
+           MOVE SPACES TO STATEMENT-REC
+           WRITE STATEMENT-REC
+
+           MOVE "Date       Time     Type  Amount        Balance"
+               TO STATEMENT-REC
+           WRITE STATEMENT-REC
+
+           MOVE "---------- -------- ----  ------------  ------------"
+               TO STATEMENT-REC
+           WRITE STATEMENT-REC.
+
+       WRITE-STATEMENT-DETAIL-LINE.
+           MOVE SPACES TO STATEMENT-REC
+
+           EVALUATE SORT-TRANS-TYPE
+               WHEN 'D'
+                   MOVE "DEP " TO WS-STMT-TYPE-DESC
+               WHEN 'W'
+                   MOVE "WTH " TO WS-STMT-TYPE-DESC
+               WHEN 'I'
+                   MOVE "INT " TO WS-STMT-TYPE-DESC
+               WHEN 'O'
+                   MOVE "OPEN" TO WS-STMT-TYPE-DESC
+               WHEN 'F'
+                   MOVE "FEE " TO WS-STMT-TYPE-DESC
+               WHEN OTHER
+                   MOVE "????" TO WS-STMT-TYPE-DESC
+           END-EVALUATE
+
+           MOVE WS-STMT-SIGNED-AMT TO WS-STMT-AMT-ED
+           MOVE WS-RUNNING-BALANCE TO WS-STMT-BAL-ED
+
+           STRING SORT-DATE " " SORT-TIME " " WS-STMT-TYPE-DESC " "
+               WS-STMT-AMT-ED "  " WS-STMT-BAL-ED
+               DELIMITED BY SIZE INTO STATEMENT-REC
+           WRITE STATEMENT-REC.
+
+       WRITE-STATEMENT-FOOTER.
+           MOVE SPACES TO STATEMENT-REC
+           WRITE STATEMENT-REC
+
+           MOVE WS-OPENING-BALANCE TO WS-STMT-BAL-ED
+           MOVE SPACES TO STATEMENT-REC
+           STRING "Opening Balance: " WS-STMT-BAL-ED
+               DELIMITED BY SIZE INTO STATEMENT-REC
+           WRITE STATEMENT-REC
+
+           MOVE WS-CLOSING-BALANCE TO WS-STMT-BAL-ED
+           MOVE SPACES TO STATEMENT-REC
+           STRING "Closing Balance: " WS-STMT-BAL-ED
+               DELIMITED BY SIZE INTO STATEMENT-REC
+           WRITE STATEMENT-REC
+
+           IF WS-STMT-HAS-ANY = 'N'
+               MOVE SPACES TO STATEMENT-REC
+               MOVE "No transactions found in the specified date range."
+                   TO STATEMENT-REC
+               WRITE STATEMENT-REC
+           END-IF.
+
+       BALANCE-RECONCILIATION.
+           DISPLAY " "
+           DISPLAY "üìä BALANCE RECONCILIATION REPORT"
+           DISPLAY "============================="
+
+           MOVE 0 TO WS-RECON-TOTAL-COUNT
+           MOVE 0 TO WS-RECON-EXCEPT-COUNT
+
+           OPEN OUTPUT RECONCILE-FILE
+
+           IF FILE-STATUS NOT = "00"
+               DISPLAY "‚ùå Error opening RECONCILE.PRT: " FILE-STATUS
+           ELSE
+               PERFORM WRITE-RECON-HEADER
+
+               OPEN INPUT CUSTOMER-FILE
+
+               IF FILE-STATUS NOT = "00"
+                   DISPLAY "‚ùå Error opening customer file: " FILE-STATUS
+               ELSE
+                   PERFORM UNTIL FILE-STATUS = "10"
+                       READ CUSTOMER-FILE NEXT RECORD
+                       IF FILE-STATUS = "00"
+                           IF ACCT-STATUS NOT = 'X'
+                               ADD 1 TO WS-RECON-TOTAL-COUNT
+                               MOVE ACCT-ID TO WS-SEARCH-ID
+                               PERFORM COMPUTE-EXPECTED-BALANCE
+                               IF WS-EXPECTED-BALANCE NOT = BALANCE
+                                   ADD 1 TO WS-RECON-EXCEPT-COUNT
+                                   PERFORM WRITE-RECON-EXCEPTION-LINE
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-PERFORM
+
+                   CLOSE CUSTOMER-FILE
+               END-IF
+
+               PERFORM WRITE-RECON-FOOTER
+               CLOSE RECONCILE-FILE
+
+               DISPLAY " "
+               DISPLAY "‚úÖ Reconciliation complete. " WS-RECON-TOTAL-COUNT
+                   " account(s) checked, " WS-RECON-EXCEPT-COUNT
+                   " exception(s) found."
+               DISPLAY "   See RECONCILE.PRT for details."
+           END-IF.
+
+       COMPUTE-EXPECTED-BALANCE.
+           MOVE 0 TO WS-EXPECTED-BALANCE
+           OPEN INPUT TRANSACTION-FILE
+
+           IF FILE-STATUS = "00"
+               PERFORM UNTIL FILE-STATUS = "10"
+                   READ TRANSACTION-FILE
+                   IF FILE-STATUS = "00"
+                       IF TRANS-ACCT-ID = WS-SEARCH-ID
+                           EVALUATE TRANS-TYPE
+                               WHEN 'W'
+                                   SUBTRACT TRANS-AMOUNT FROM
+                                       WS-EXPECTED-BALANCE
+                               WHEN 'F'
+                                   SUBTRACT TRANS-AMOUNT FROM
+                                       WS-EXPECTED-BALANCE
+                               WHEN OTHER
+                                   ADD TRANS-AMOUNT TO WS-EXPECTED-BALANCE
+                           END-EVALUATE
+                       END-IF
+                   END-IF
+               END-PERFORM
+
+               CLOSE TRANSACTION-FILE
+           ELSE
+               DISPLAY "‚ùå No transaction history found."
+           END-IF.
+
+       WRITE-RECON-HEADER.
+           MOVE SPACES TO RECONCILE-REC
+           MOVE "BALANCE RECONCILIATION EXCEPTIONS REPORT" TO RECONCILE-REC
+           WRITE RECONCILE-REC
+
+           MOVE SPACES TO RECONCILE-REC
+           WRITE RECONCILE-REC
+
+           MOVE "Account ID  Name                                Actual     Expected         Diff"
+               TO RECONCILE-REC
+           WRITE RECONCILE-REC
+
+           MOVE "----------  ------------------------------ -----------  -----------  -----------"
+               TO RECONCILE-REC
+           WRITE RECONCILE-REC.
+
+       WRITE-RECON-EXCEPTION-LINE.
+           MOVE SPACES TO RECONCILE-REC
+
+           MOVE BALANCE TO WS-RECON-BAL-ED
+           MOVE WS-EXPECTED-BALANCE TO WS-RECON-EXP-ED
+           COMPUTE WS-RECON-DIFF-ED = BALANCE - WS-EXPECTED-BALANCE
+
+           STRING ACCT-ID "  " NAME " " WS-RECON-BAL-ED "  " WS-RECON-EXP-ED
+               "  " WS-RECON-DIFF-ED DELIMITED BY SIZE INTO RECONCILE-REC
+           WRITE RECONCILE-REC.
+
+       WRITE-RECON-FOOTER.
+           MOVE SPACES TO RECONCILE-REC
+           WRITE RECONCILE-REC
+
+           MOVE SPACES TO RECONCILE-REC
+           STRING "Accounts checked:   " WS-RECON-TOTAL-COUNT
+               DELIMITED BY SIZE INTO RECONCILE-REC
+           WRITE RECONCILE-REC
+
+           MOVE SPACES TO RECONCILE-REC
+           STRING "Exceptions found:   " WS-RECON-EXCEPT-COUNT
+               DELIMITED BY SIZE INTO RECONCILE-REC
+           WRITE RECONCILE-REC
+
+           IF WS-RECON-EXCEPT-COUNT = 0
+               MOVE SPACES TO RECONCILE-REC
+               MOVE "All accounts reconciled cleanly." TO RECONCILE-REC
+               WRITE RECONCILE-REC
+           END-IF.
+
+       GL-SUMMARY-EXTRACT.
+           DISPLAY " "
+           DISPLAY "üìë DAILY GL SUMMARY EXTRACT"
+           DISPLAY "==========================="
+
+           PERFORM GET-CURRENT-DATETIME
+           MOVE WS-DATE-STRING TO WS-GL-RUN-DATE
+
+           MOVE 0 TO WS-GL-TOTAL-COUNT
+           MOVE 0 TO WS-GL-DEP-COUNT
+           MOVE 0 TO WS-GL-DEP-AMT
+           MOVE 0 TO WS-GL-WD-COUNT
+           MOVE 0 TO WS-GL-WD-AMT
+           MOVE 0 TO WS-GL-INT-COUNT
+           MOVE 0 TO WS-GL-INT-AMT
+           MOVE 0 TO WS-GL-FEE-COUNT
+           MOVE 0 TO WS-GL-FEE-AMT
+
+           OPEN OUTPUT GLEXTRACT-FILE
+
+           IF FILE-STATUS NOT = "00"
+               DISPLAY "‚ùå Error opening GLEXTRACT.DAT: " FILE-STATUS
+           ELSE
+               PERFORM COMPUTE-GL-TOTALS
+
+               MOVE 'D' TO GL-TRANS-TYPE
+               MOVE WS-GL-DEP-COUNT TO GL-REC-COUNT
+               MOVE WS-GL-DEP-AMT TO GL-REC-AMOUNT
+               PERFORM WRITE-GL-DETAIL-LINE
+
+               MOVE 'W' TO GL-TRANS-TYPE
+               MOVE WS-GL-WD-COUNT TO GL-REC-COUNT
+               MOVE WS-GL-WD-AMT TO GL-REC-AMOUNT
+               PERFORM WRITE-GL-DETAIL-LINE
+
+               MOVE 'I' TO GL-TRANS-TYPE
+               MOVE WS-GL-INT-COUNT TO GL-REC-COUNT
+               MOVE WS-GL-INT-AMT TO GL-REC-AMOUNT
+               PERFORM WRITE-GL-DETAIL-LINE
+
+               MOVE 'F' TO GL-TRANS-TYPE
+               MOVE WS-GL-FEE-COUNT TO GL-REC-COUNT
+               MOVE WS-GL-FEE-AMT TO GL-REC-AMOUNT
+               PERFORM WRITE-GL-DETAIL-LINE
+
+               PERFORM WRITE-GL-FOOTER
+               CLOSE GLEXTRACT-FILE
+
+               DISPLAY " "
+               DISPLAY "‚úÖ GL extract complete for " WS-GL-RUN-DATE ": "
+                   WS-GL-TOTAL-COUNT " transaction(s) summarized."
+               DISPLAY "   See GLEXTRACT.DAT for the upload feed."
+           END-IF.
+
+       COMPUTE-GL-TOTALS.
+           OPEN INPUT TRANSACTION-FILE
+
+           IF FILE-STATUS = "00"
+               PERFORM UNTIL FILE-STATUS = "10"
+                   READ TRANSACTION-FILE
+                   IF FILE-STATUS = "00"
+                       IF TRANS-DATE = WS-GL-RUN-DATE
+                           EVALUATE TRANS-TYPE
+                               WHEN 'D'
+                                   ADD 1 TO WS-GL-DEP-COUNT
+                                   ADD 1 TO WS-GL-TOTAL-COUNT
+                                   ADD TRANS-AMOUNT TO WS-GL-DEP-AMT
+                               WHEN 'W'
+                                   ADD 1 TO WS-GL-WD-COUNT
+                                   ADD 1 TO WS-GL-TOTAL-COUNT
+                                   ADD TRANS-AMOUNT TO WS-GL-WD-AMT
+                               WHEN 'I'
+                                   ADD 1 TO WS-GL-INT-COUNT
+                                   ADD 1 TO WS-GL-TOTAL-COUNT
+                                   ADD TRANS-AMOUNT TO WS-GL-INT-AMT
+                               WHEN 'F'
+                                   ADD 1 TO WS-GL-FEE-COUNT
+                                   ADD 1 TO WS-GL-TOTAL-COUNT
+                                   ADD TRANS-AMOUNT TO WS-GL-FEE-AMT
+                               WHEN OTHER
+                                   CONTINUE
+                           END-EVALUATE
+                       END-IF
+                   END-IF
+               END-PERFORM
+
+               CLOSE TRANSACTION-FILE
+           ELSE
+               DISPLAY "‚ùå No transaction history found."
+           END-IF.
+
+       WRITE-GL-DETAIL-LINE.
+           MOVE 'S' TO GL-LINE-TYPE
+           MOVE WS-GL-RUN-DATE TO GL-RUN-DATE
+           WRITE GLEXTRACT-REC.
+
+       WRITE-GL-FOOTER.
+           MOVE 'T' TO GL-LINE-TYPE
+           MOVE WS-GL-RUN-DATE TO GL-RUN-DATE
+           MOVE SPACE TO GL-TRANS-TYPE
+           MOVE WS-GL-TOTAL-COUNT TO GL-REC-COUNT
+           MOVE 0 TO GL-REC-AMOUNT
+           WRITE GLEXTRACT-REC.
+
        APPLY-INTEREST.
            DISPLAY " "
            DISPLAY "üí∞ APPLY INTEREST TO SAVINGS ACCOUNTS"
            DISPLAY "===================================="
-           DISPLAY "Applying 2% annual interest to all savings accounts..."
-           
+           DISPLAY "Applying interest to all savings accounts using the"
+           DISPLAY "configured rate schedule..."
+
+           PERFORM GET-CURRENT-DATETIME
+           MOVE WS-DATE-STRING TO WS-INTEREST-RUN-DATE
+
            MOVE 0 TO WS-STMT-COUNT
            OPEN I-O CUSTOMER-FILE
-           
+
            IF FILE-STATUS NOT = "00"
                DISPLAY "‚ùå Error opening customer file: " FILE-STATUS
            ELSE
                PERFORM UNTIL FILE-STATUS = "10"
-                   READ CUSTOMER-FILE
+                   READ CUSTOMER-FILE NEXT RECORD
                    IF FILE-STATUS = "00"
-                       IF ACCT-TYPE = 'S'
-                           COMPUTE WS-AMOUNT = BALANCE * 0.02
-                           ADD WS-AMOUNT TO BALANCE
-                           REWRITE CUSTOMER-RECORD
-                           ADD 1 TO WS-STMT-COUNT
-                           MOVE ACCT-ID TO WS-SEARCH-ID
-                           PERFORM LOG-TRANSACTION-INTEREST
-                           DISPLAY "Interest applied to " ACCT-ID ": $" WS-AMOUNT
+                       IF ACCT-TYPE = 'S' AND ACCT-STATUS NOT = 'X'
+                           IF LAST-INTEREST-DATE = WS-INTEREST-RUN-DATE
+                               DISPLAY "Interest already applied today to "
+                                   ACCT-ID " - skipped."
+                           ELSE
+                               MOVE ACCT-TYPE TO WS-RATE-SEARCH-TYPE
+                               PERFORM FIND-RATE-FOR-BALANCE
+                               COMPUTE WS-AMOUNT = BALANCE * WS-RATE-PCT
+                               ADD WS-AMOUNT TO BALANCE
+                               MOVE WS-INTEREST-RUN-DATE TO LAST-INTEREST-DATE
+                               REWRITE CUSTOMER-RECORD
+                               ADD 1 TO WS-STMT-COUNT
+                               MOVE ACCT-ID TO WS-SEARCH-ID
+                               PERFORM LOG-TRANSACTION-INTEREST
+                               DISPLAY "Interest applied to " ACCT-ID ": $" WS-AMOUNT
+                                   " (rate " WS-RATE-PCT ")"
+                           END-IF
                        END-IF
                    END-IF
                END-PERFORM
-               
+
                DISPLAY " "
                DISPLAY "‚úÖ Interest applied to " WS-STMT-COUNT " savings accounts."
            END-IF
-           
+
+           CLOSE CUSTOMER-FILE.
+
+       APPLY-SERVICE-CHARGE.
+           DISPLAY " "
+           DISPLAY "üí≥ APPLY MONTHLY SERVICE CHARGE TO CHECKING ACCOUNTS"
+           DISPLAY "====================================================="
+           DISPLAY "Enter minimum required balance: $" WITH NO ADVANCING
+           ACCEPT WS-MIN-BALANCE-REQ
+           DISPLAY "Enter service charge amount: $" WITH NO ADVANCING
+           ACCEPT WS-SVC-CHARGE-AMT
+
+           MOVE 0 TO WS-STMT-COUNT
+           OPEN I-O CUSTOMER-FILE
+
+           IF FILE-STATUS NOT = "00"
+               DISPLAY "‚ùå Error opening customer file: " FILE-STATUS
+           ELSE
+               PERFORM UNTIL FILE-STATUS = "10"
+                   READ CUSTOMER-FILE NEXT RECORD
+                   IF FILE-STATUS = "00"
+                       IF ACCT-TYPE = 'C' AND ACCT-STATUS NOT = 'X'
+                           IF BALANCE < WS-MIN-BALANCE-REQ
+                               COMPUTE WS-AVAILABLE = BALANCE + OD-LIMIT
+                               IF WS-AVAILABLE >= WS-SVC-CHARGE-AMT
+                                   MOVE WS-SVC-CHARGE-AMT TO WS-AMOUNT
+                                   SUBTRACT WS-SVC-CHARGE-AMT FROM BALANCE
+                                   REWRITE CUSTOMER-RECORD
+                                   ADD 1 TO WS-STMT-COUNT
+                                   MOVE ACCT-ID TO WS-SEARCH-ID
+                                   PERFORM LOG-TRANSACTION-FEE
+                                   DISPLAY "Service charge applied to " ACCT-ID
+                                       ": $" WS-AMOUNT
+                               ELSE
+                                   DISPLAY "‚ùå Service charge skipped for " ACCT-ID
+                                       ": would exceed overdraft limit"
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-IF
+               END-PERFORM
+
+               DISPLAY " "
+               DISPLAY "‚úÖ Service charge applied to " WS-STMT-COUNT
+                   " checking accounts below minimum balance."
+           END-IF
+
            CLOSE CUSTOMER-FILE.
 
+       FIND-RATE-FOR-BALANCE.
+           MOVE 0.02 TO WS-RATE-PCT
+           MOVE 'N' TO WS-RATE-TYPE-FOUND
+           MOVE WS-RATE-SEARCH-TYPE TO RATE-TYPE
+           MOVE 0 TO RATE-TIER-MIN
+
+           OPEN INPUT RATES-FILE
+
+           IF FILE-STATUS = "00"
+               START RATES-FILE KEY IS >= RATE-KEY
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE 'N' TO WS-RATE-DONE
+                       PERFORM UNTIL WS-RATE-DONE = 'Y'
+                           READ RATES-FILE NEXT RECORD
+                               AT END
+                                   MOVE 'Y' TO WS-RATE-DONE
+                               NOT AT END
+                                   IF RATE-TYPE NOT = WS-RATE-SEARCH-TYPE
+                                       MOVE 'Y' TO WS-RATE-DONE
+                                   ELSE
+                                       IF WS-RATE-TYPE-FOUND = 'N'
+                                           MOVE 'Y' TO WS-RATE-TYPE-FOUND
+                                           MOVE 0 TO WS-RATE-PCT
+                                       END-IF
+                                       IF RATE-TIER-MIN <= BALANCE
+                                           MOVE RATE-PCT TO WS-RATE-PCT
+                                       ELSE
+                                           MOVE 'Y' TO WS-RATE-DONE
+                                       END-IF
+                                   END-IF
+                           END-READ
+                       END-PERFORM
+               END-START
+           END-IF
+
+           CLOSE RATES-FILE.
+
+       MAINTAIN-INTEREST-RATES.
+           MOVE 'N' TO WS-RATE-MAINT-DONE
+
+           PERFORM UNTIL WS-RATE-MAINT-DONE = 'Y'
+               DISPLAY " "
+               DISPLAY "‚öô INTEREST RATE SCHEDULE MAINTENANCE"
+               DISPLAY "================================="
+               DISPLAY "  1. Add or Change a Rate Tier"
+               DISPLAY "  2. View Rate Schedule"
+               DISPLAY "  3. Back to Main Menu"
+               DISPLAY " "
+               DISPLAY "Enter your choice (1-3): " WITH NO ADVANCING
+               ACCEPT WS-RATE-MAINT-CHOICE
+               EVALUATE WS-RATE-MAINT-CHOICE
+                   WHEN 1
+                       PERFORM ADD-CHANGE-RATE-TIER
+                   WHEN 2
+                       PERFORM VIEW-RATE-SCHEDULE
+                   WHEN 3
+                       MOVE 'Y' TO WS-RATE-MAINT-DONE
+                   WHEN OTHER
+                       DISPLAY "‚ùå Invalid option. Please enter 1-3."
+               END-EVALUATE
+           END-PERFORM.
+
+       ADD-CHANGE-RATE-TIER.
+           DISPLAY " "
+           DISPLAY "Enter Account Type (S=Savings): " WITH NO ADVANCING
+           ACCEPT WS-RATE-TYPE-IN
+
+           IF WS-RATE-TYPE-IN NOT = 'S'
+               DISPLAY "‚ùå Only Savings (S) rate tiers are supported; "
+                   "APPLY-INTEREST does not look up any other type."
+           ELSE
+               DISPLAY "Enter Balance Tier Minimum: $" WITH NO ADVANCING
+               ACCEPT WS-RATE-TIER-IN
+
+               DISPLAY "Enter Annual Rate (e.g. 0.0200 for 2%): "
+                   WITH NO ADVANCING
+               ACCEPT WS-RATE-PCT-IN
+
+               OPEN I-O RATES-FILE
+               IF FILE-STATUS = "35"
+                   OPEN OUTPUT RATES-FILE
+               END-IF
+
+               IF FILE-STATUS NOT = "00"
+                   DISPLAY "‚ùå Error opening rate schedule file: " FILE-STATUS
+               ELSE
+                   MOVE WS-RATE-TYPE-IN TO RATE-TYPE
+                   MOVE WS-RATE-TIER-IN TO RATE-TIER-MIN
+                   MOVE WS-RATE-PCT-IN TO RATE-PCT
+                   WRITE RATE-RECORD
+                       INVALID KEY
+                           READ RATES-FILE
+                               NOT INVALID KEY
+                                   MOVE WS-RATE-PCT-IN TO RATE-PCT
+                                   REWRITE RATE-RECORD
+                           END-READ
+                   END-WRITE
+
+                   DISPLAY " "
+                   DISPLAY "‚úÖ Rate tier saved."
+               END-IF
+
+               CLOSE RATES-FILE
+           END-IF.
+
+       VIEW-RATE-SCHEDULE.
+           DISPLAY " "
+           DISPLAY "üìä CURRENT INTEREST RATE SCHEDULE"
+           DISPLAY "Type | Tier Minimum | Annual Rate"
+           DISPLAY "-----|--------------|------------"
+
+           OPEN INPUT RATES-FILE
+
+           IF FILE-STATUS NOT = "00"
+               DISPLAY "No rate schedule configured yet."
+           ELSE
+               PERFORM UNTIL FILE-STATUS = "10"
+                   READ RATES-FILE NEXT RECORD
+                   IF FILE-STATUS = "00"
+                       DISPLAY RATE-TYPE "    | " RATE-TIER-MIN " | " RATE-PCT
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           CLOSE RATES-FILE.
+
+       LOG-TRANSACTION-OPEN.
+           PERFORM GET-CURRENT-DATETIME
+           OPEN EXTEND TRANSACTION-FILE
+           MOVE WS-SEARCH-ID TO TRANS-ACCT-ID
+           MOVE 'O' TO TRANS-TYPE
+           MOVE WS-AMOUNT TO TRANS-AMOUNT
+           MOVE WS-DATE-STRING TO TRANS-DATE
+           MOVE WS-TIME-STRING TO TRANS-TIME
+           WRITE TRANSACTION-RECORD
+           CLOSE TRANSACTION-FILE.
+
        LOG-TRANSACTION-DEPOSIT.
            PERFORM GET-CURRENT-DATETIME
            OPEN EXTEND TRANSACTION-FILE
@@ -379,6 +1407,17 @@
            WRITE TRANSACTION-RECORD
            CLOSE TRANSACTION-FILE.
 
+       LOG-TRANSACTION-FEE.
+           PERFORM GET-CURRENT-DATETIME
+           OPEN EXTEND TRANSACTION-FILE
+           MOVE WS-SEARCH-ID TO TRANS-ACCT-ID
+           MOVE 'F' TO TRANS-TYPE
+           MOVE WS-AMOUNT TO TRANS-AMOUNT
+           MOVE WS-DATE-STRING TO TRANS-DATE
+           MOVE WS-TIME-STRING TO TRANS-TIME
+           WRITE TRANSACTION-RECORD
+           CLOSE TRANSACTION-FILE.
+
        GET-CURRENT-DATETIME.
            ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
            ACCEPT WS-CURRENT-TIME FROM TIME
